@@ -0,0 +1,226 @@
+      *Divisão de identificação do programa
+       identification division.
+       program-id. "PizzaTendencia".
+       author. "Jade rogelin".
+       installation. "PC".
+       date-written. 22/03/2021.
+       date-compiled. 22/03/2021.
+
+
+
+      *Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select pizza-hst            assign to "PIZZAHST"
+                                        organization line sequential
+                                        file status is fs-pizza-hst.
+
+           select pizza-tnd            assign to "PIZZATND"
+                                        organization line sequential.
+
+       i-o-control.
+
+      *Declaração de variáveis
+       data division.
+
+      *----Variaveis de arquivos
+       file section.
+
+       fd  pizza-hst
+           label record is standard.
+       01  reg-pizza-hst.
+           05 hst-data                             pic 9(08).
+           05 hst-sep1                              pic X(03).
+           05 hst-nome                             pic X(15).
+           05 hst-sep2                              pic X(03).
+           05 hst-diametro                         pic 9(03).
+           05 hst-sep3                              pic X(03).
+           05 hst-preco                            pic 9(03)V99.
+           05 hst-sep4                              pic X(03).
+           05 hst-preco-cm2                        pic 9(03)V99.
+
+       fd  pizza-tnd
+           label record is standard.
+       01  reg-pizza-tnd                           pic X(80).
+
+      *----Variaveis de trabalho
+       working-storage section.
+
+       77  fs-pizza-hst                             pic X(02).
+       77  fim-historico                            pic X(03).
+       77  nome-pesquisa                            pic X(15).
+       77  qtd-ocorrencias                          pic 9(05).
+       77  primeiro-preco-cm2                       pic 9(03)V99.
+       77  ultimo-preco-cm2                         pic 9(03)V99.
+       77  variacao-periodo                         pic S9(03)V99.
+
+       01  cab-tnd.
+           05 filler                               pic X(40)
+              value "TENDENCIA DE PRECO POR CM2 - PIZZARIA  ".
+           05 nome-tnd-cab                         pic X(15).
+
+       01  sub-cab-tnd.
+           05 filler                               pic X(40)
+              value "DATA        DIAMETRO   PRECO   PRECO/CM2".
+
+       01  linha-tnd.
+           05 tnd-data                             pic 9(04)/99/99.
+           05 filler                               pic X(03)
+              value space.
+           05 tnd-diametro                         pic ZZ9.
+           05 filler                               pic X(05)
+              value space.
+           05 tnd-preco                            pic ZZ9,99.
+           05 filler                               pic X(05)
+              value space.
+           05 tnd-preco-cm2                        pic ZZ9,99.
+           05 filler                               pic X(35)
+              value space.
+
+       01  linha-resumo.
+           05 filler                               pic X(25)
+              value "Variacao no periodo: ".
+           05 resumo-variacao                      pic -ZZ9,99.
+           05 filler                               pic X(02)
+              value " %".
+           05 filler                               pic X(30)
+              value space.
+
+
+
+      *----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *----Declaração de tela
+       screen section.
+
+
+      *Declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      * Inicilizacao de variaveis, abertura de arquivos
+      * procedimentos que serao realizados apenas uma vez
+
+      *----------------------------------------------------
+       inicializa section.
+           move 0           to     qtd-ocorrencias
+           move 0           to     primeiro-preco-cm2
+           move 0           to     ultimo-preco-cm2
+
+           display "Informe o nome da pizzaria para o historico "
+           accept nome-pesquisa
+           .
+       inicializa-exit.
+           exit.
+      *----------------------------------------------------
+
+      *----------------------------------------------------
+       processamento section.
+
+           open input pizza-hst
+           open output pizza-tnd
+           move "nao" to fim-historico
+
+           if fs-pizza-hst <> "00" then
+               display "Arquivo de historico nao encontrado"
+               move "sim" to fim-historico
+           end-if
+
+           move spaces        to cab-tnd
+           move "TENDENCIA DE PRECO POR CM2 - PIZZARIA  "
+               to cab-tnd
+           move nome-pesquisa  to nome-tnd-cab
+           move cab-tnd     to reg-pizza-tnd
+           write reg-pizza-tnd
+
+           move spaces         to reg-pizza-tnd
+           write reg-pizza-tnd
+
+           move sub-cab-tnd to reg-pizza-tnd
+           write reg-pizza-tnd
+
+           move all "-"        to reg-pizza-tnd
+           write reg-pizza-tnd
+
+           perform until fim-historico = "sim"
+               read pizza-hst
+                   at end
+                       move "sim" to fim-historico
+                   not at end
+                       if hst-nome = nome-pesquisa then
+                           perform imprimir-ocorrencia
+                       end-if
+               end-read
+           end-perform
+
+           close pizza-hst
+
+           if qtd-ocorrencias > 0 then
+               compute variacao-periodo =
+                   ((ultimo-preco-cm2 - primeiro-preco-cm2) * 100)
+                        / primeiro-preco-cm2
+
+               move spaces            to reg-pizza-tnd
+               write reg-pizza-tnd
+
+               move spaces            to linha-resumo
+               move variacao-periodo  to resumo-variacao
+               move linha-resumo   to reg-pizza-tnd
+               write reg-pizza-tnd
+           else
+               move spaces to reg-pizza-tnd
+               write reg-pizza-tnd
+
+               move "Nenhum historico encontrado para a pizzaria"
+                   to reg-pizza-tnd
+               write reg-pizza-tnd
+           end-if
+
+           close pizza-tnd
+
+           .
+       processamento-exit.
+           exit.
+      *----------------------------------------------------
+
+      *----------------------------------------------------
+       imprimir-ocorrencia section.
+
+           add 1 to qtd-ocorrencias
+
+           if qtd-ocorrencias = 1 then
+               move hst-preco-cm2 to primeiro-preco-cm2
+           end-if
+           move hst-preco-cm2 to ultimo-preco-cm2
+
+           move spaces          to linha-tnd
+           move hst-data        to tnd-data
+           move hst-diametro    to tnd-diametro
+           move hst-preco       to tnd-preco
+           move hst-preco-cm2   to tnd-preco-cm2
+           move linha-tnd    to reg-pizza-tnd
+           write reg-pizza-tnd
+
+           .
+       imprimir-ocorrencia-exit.
+           exit.
+      *----------------------------------------------------
+
+      *----------------------------------------------------
+       finaliza section.
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+      *----------------------------------------------------
