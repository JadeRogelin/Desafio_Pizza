@@ -16,6 +16,21 @@
       *-----Declaração dos recursos externos
        input-output section.
        file-control.
+           select pizza-mst            assign to "PIZZAMST"
+                                        organization line sequential
+                                        file status is fs-pizza-mst.
+
+           select pizza-rel            assign to "PIZZAREL"
+                                        organization line sequential.
+
+           select pizza-ent            assign to "PIZZAENT"
+                                        organization line sequential
+                                        file status is fs-pizza-ent.
+
+           select pizza-hst            assign to "PIZZAHST"
+                                        organization line sequential
+                                        file status is fs-pizza-hst.
+
        i-o-control.
 
       *Declaração de variáveis
@@ -24,26 +39,89 @@
       *----Variaveis de arquivos
        file section.
 
+       fd  pizza-mst
+           label record is standard.
+       01  reg-pizza-mst.
+           05 mst-nome                             pic X(15).
+           05 mst-sep1                              pic X(03).
+           05 mst-diametro                         pic 9(03).
+           05 mst-sep2                              pic X(03).
+           05 mst-preco                            pic 9(03)V99.
+           05 mst-sep3                              pic X(03).
+           05 mst-preco-cm2                        pic 9(03)V99.
+           05 mst-sep4                              pic X(03).
+           05 mst-diferenca-rel                    pic 9(03)V99.
+           05 mst-sep5                              pic X(03).
+           05 mst-taxa-entrega                     pic 9(03)V99.
+           05 mst-sep6                              pic X(03).
+           05 mst-preco-total                      pic 9(03)V99.
+           05 mst-sep7                              pic X(03).
+           05 mst-preco-cm2-total                  pic 9(03)V99.
+
+       fd  pizza-rel
+           label record is standard.
+       01  reg-pizza-rel                           pic X(110).
+
+       fd  pizza-ent
+           label record is standard.
+       01  reg-pizza-ent.
+           05 ent-nome                             pic X(15).
+           05 ent-diametro                         pic 9(03).
+           05 ent-preco                            pic 9(03)V99.
+           05 ent-taxa-entrega                     pic 9(03)V99.
+
+       fd  pizza-hst
+           label record is standard.
+       01  reg-pizza-hst.
+           05 hst-data                             pic 9(08).
+           05 hst-sep1                              pic X(03).
+           05 hst-nome                             pic X(15).
+           05 hst-sep2                              pic X(03).
+           05 hst-diametro                         pic 9(03).
+           05 hst-sep3                              pic X(03).
+           05 hst-preco                            pic 9(03)V99.
+           05 hst-sep4                              pic X(03).
+           05 hst-preco-cm2                        pic 9(03)V99.
+
 
       *----Variaveis de trabalho
        working-storage section.
 
-       01  relatorio  occurs  20.
+       01  tam-max-pizzas                           constant as 500.
+
+       01  relatorio  occurs  tam-max-pizzas times.
            05 nome                                 pic X(15) value
                                                              space.
            05 filler                               pic X(03)
               value " - ".
-           05 diametro                             pic 9(03).
+           05 diametro                             pic 9(03)
+              value zero.
+           05 filler                               pic X(03)
+              value " - ".
+           05 preco                                pic 9(03)V99
+              value zero.
+           05 filler                               pic X(03)
+              value " - ".
+           05 preco_cm2                            pic 9(03)V99
+              value zero.
+           05 filler                               pic X(03)
+              value " - ".
+           05 diferenca_rel                        pic 9(03)V99
+              value zero.
+           05 delta_preco_cm2_total                      pic 9(03)V99
+              value zero.
            05 filler                               pic X(03)
               value " - ".
-           05 preco                                pic 9(03)V99.
+           05 taxa_entrega                         pic 9(03)V99
+              value zero.
            05 filler                               pic X(03)
               value " - ".
-           05 preco_cm2                            pic 9(03)V99.
+           05 preco_total                          pic 9(03)V99
+              value zero.
            05 filler                               pic X(03)
               value " - ".
-           05 diferenca_rel                        pic 9(03)V99.
-           05 delta_preco_cm2                      pic 9(03)V99.
+           05 preco_cm2_total                      pic 9(03)V99
+              value zero.
            05 filler                               pic X(03)
               value " - ".
 
@@ -51,10 +129,89 @@
        77  pi                                      pic 9(03)V9999
                                                    value 3,1415.
        77  area-pizza                              pic 9(03).
-       77  ind                                     pic 9(02).
-       77  controle                                pic X(02).
-       77  auxilio                                 pic 9(02).
-       77  menu                                    pic X(01).
+       77  ind                                     pic 9(03).
+       77  qtd-pizzas                              pic 9(03).
+       77  controle                                pic X(08).
+       77  opcao                                    pic X(01).
+       77  resposta-lote                            pic X(01).
+       77  resposta-mestre                          pic X(01).
+       77  fim-lote                                 pic X(03).
+       77  fim-mestre                               pic X(03).
+       77  data-execucao                            pic 9(08).
+       77  fs-pizza-hst                             pic X(02).
+       77  fs-pizza-ent                             pic X(02).
+       77  fs-pizza-mst                             pic X(02).
+       77  ind-manut                                pic 9(03).
+       77  acao-manut                               pic X(01).
+       77  qtd-pedido                               pic 9(03).
+       77  valor-pedido                             pic 9(06)V99.
+
+       01  aux-relatorio.
+           05 filler                               pic X(15).
+           05 filler                               pic X(03).
+           05 filler                               pic 9(03).
+           05 filler                               pic X(03).
+           05 filler                               pic 9(03)V99.
+           05 filler                               pic X(03).
+           05 filler                               pic 9(03)V99.
+           05 filler                               pic X(03).
+           05 filler                               pic 9(03)V99.
+           05 filler                               pic 9(03)V99.
+           05 filler                               pic X(03).
+           05 filler                               pic 9(03)V99.
+           05 filler                               pic X(03).
+           05 filler                               pic 9(03)V99.
+           05 filler                               pic X(03).
+           05 filler                               pic 9(03)V99.
+           05 filler                               pic X(03).
+
+       01  info-pedido.
+           05 filler                               pic X(26)
+              value "Projecao para pedido de  ".
+           05 info-qtd-pedido                      pic ZZ9.
+           05 filler                               pic X(08)
+              value " pizzas.".
+
+       01  cab-rel.
+           05 filler                               pic X(40)
+              value "PIZZA            DIAMETRO    PRECO    ".
+           05 filler                               pic X(40)
+              value "PRECO/CM2    DIFERENCA    TAXA    TOTAL".
+           05 filler                               pic X(20)
+              value "    TOTAL/CM2 PEDIDO".
+
+       01  linha-rel.
+           05 rel-nome                             pic X(15).
+           05 filler                               pic X(03)
+              value space.
+           05 rel-diametro                         pic ZZ9.
+           05 filler                               pic X(05)
+              value space.
+           05 rel-preco                            pic ZZ9,99.
+           05 filler                               pic X(05)
+              value space.
+           05 rel-preco-cm2                        pic ZZ9,99.
+           05 filler                               pic X(05)
+              value space.
+           05 rel-diferenca                        pic ZZ9,99.
+           05 filler                               pic X(02)
+              value " %".
+           05 filler                               pic X(04)
+              value space.
+           05 rel-taxa                             pic ZZ9,99.
+           05 filler                               pic X(02)
+              value " %".
+           05 filler                               pic X(04)
+              value space.
+           05 rel-preco-total                      pic ZZ9,99.
+           05 filler                               pic X(04)
+              value space.
+           05 rel-total-cm2                        pic ZZ9,99.
+           05 filler                               pic X(04)
+              value space.
+           05 rel-pedido-total                     pic ZZZZZ9,99.
+           05 filler                               pic X(02)
+              value space.
 
 
 
@@ -79,8 +236,10 @@
 
       *----------------------------------------------------
        inicializa section.
-           move   "S"       to     menu
+           move   "S"       to     opcao
            move "trocou"    to     controle
+           move 0           to     qtd-pizzas
+           accept data-execucao from date yyyymmdd
            .
        inicializa-exit.
            exit.
@@ -89,38 +248,307 @@
       *----------------------------------------------------
        processamento section.
            move 0 to ind
-           perform until menu <> "S"
+
+           display "Carregar pizzas do arquivo mestre anterior? "
+               "('S'/'N')"
+           accept resposta-mestre
+           if resposta-mestre = "S" then
+               perform carga-mestre
+               display "Nova pizza, manutencao ou fim? ('S'/'M'/'N')"
+               accept opcao
+           end-if
+
+           display "Carregar pizzas de arquivo em lote? ('S'/'N')"
+           accept resposta-lote
+           if resposta-lote = "S" then
+               perform carga-lote
+               display "Nova pizza, manutencao ou fim? ('S'/'M'/'N')"
+               accept opcao
+           end-if
+
+           perform until opcao = "N"
                display erase
-               add 1 to ind
 
-               if ind > 20 then
-                   display "Vc atingiu o limite de 20 pizzas"
+               if opcao = "M" then
+                   perform manutencao
                else
-                   display "Informe o nome da pizza "
-                   accept nome(ind)
+                   add 1 to qtd-pizzas
+
+                   if qtd-pizzas > tam-max-pizzas then
+                       display "Vc atingiu o limite maximo de pizzas"
+                       subtract 1 from qtd-pizzas
+                   else
+                       display "Informe o nome da pizza "
+                       accept nome(qtd-pizzas)
+
+                       display "Informe o diametro "
+                       accept diametro(qtd-pizzas)
+                       perform until diametro(qtd-pizzas) is numeric
+                                  and diametro(qtd-pizzas) > 0
+                           display "Diametro invalido, tente novamente"
+                           accept diametro(qtd-pizzas)
+                       end-perform
+
+                       display "Informe o preco "
+                       accept preco(qtd-pizzas)
+                       perform until preco(qtd-pizzas) is numeric
+                                  and preco(qtd-pizzas) > 0
+                           display "Preco invalido, informe novamente "
+                           accept preco(qtd-pizzas)
+                       end-perform
+
+                       display "Informe a taxa de entrega (%) "
+                       accept taxa_entrega(qtd-pizzas)
+                       perform until taxa_entrega(qtd-pizzas)
+                                     is numeric
+                           display "Taxa invalida, informe novamente "
+                           accept taxa_entrega(qtd-pizzas)
+                       end-perform
+
+                       move qtd-pizzas to ind
+                       perform calculo-preco-cm2
+                       perform calculo-custo-total
+                       perform gravar-historico
+                       perform ordenar
+                       perform diferenca-relativa
+                   end-if
+               end-if
+
+               display "Nova pizza, manutencao ou fim? ('S'/'M'/'N')"
+               accept opcao
+           end-perform
 
-                   display "Informe o diametro "
-                   accept diametro(ind)
+           perform varying ind from 1 by 1 until ind > qtd-pizzas
+               display relatorio(ind)
+           end-perform
+
+           display "Quantidade tipica de pizzas por pedido "
+           accept qtd-pedido
+           perform until qtd-pedido is numeric and qtd-pedido > 0
+               display "Quantidade invalida, informe novamente "
+               accept qtd-pedido
+           end-perform
+
+           perform gravar-mestre
+           perform imprimir-relatorio
 
-                   display "Informe o preco "
-                   accept preco(ind)
+           .
+       processamento-exit.
+           exit.
+      *----------------------------------------------------
+
+      *----------------------------------------------------
+       manutencao section.
+
+           display "Pizzas cadastradas: " qtd-pizzas
+
+           if qtd-pizzas = 0 then
+               display "Nenhuma pizza cadastrada"
+           else
+               display "Informe o numero da pizza para manutencao "
+               accept ind-manut
+
+               perform until ind-manut is numeric
+                                 and ind-manut > 0
+                                 and ind-manut not > qtd-pizzas
+                   display "Numero invalido, informe novamente "
+                   accept ind-manut
+               end-perform
+
+               display "Pizza: " nome(ind-manut)
+               display "Diametro: " diametro(ind-manut)
+               display "Preco: " preco(ind-manut)
+
+               display "Editar, deletar ou cancelar? ('E'/'D'/'C')"
+               accept acao-manut
+
+               if acao-manut = "E" then
+                   display "Informe o novo nome da pizza "
+                   accept nome(ind-manut)
+
+                   display "Informe o novo diametro "
+                   accept diametro(ind-manut)
+                   perform until diametro(ind-manut) is numeric
+                                     and diametro(ind-manut) > 0
+                       display "Diametro invalido, informe novamente "
+                       accept diametro(ind-manut)
+                   end-perform
+
+                   display "Informe o novo preco "
+                   accept preco(ind-manut)
+                   perform until preco(ind-manut) is numeric
+                                     and preco(ind-manut) > 0
+                       display "Preco invalido, informe novamente "
+                       accept preco(ind-manut)
+                   end-perform
+
+                   display "Informe a nova taxa de entrega (%) "
+                   accept taxa_entrega(ind-manut)
+                   perform until taxa_entrega(ind-manut) is numeric
+                       display "Taxa invalida, informe novamente "
+                       accept taxa_entrega(ind-manut)
+                   end-perform
+
+                   move ind-manut to ind
+                   perform calculo-preco-cm2
+                   perform calculo-custo-total
+                   perform ordenar
+                   perform diferenca-relativa
+               else
+                   if acao-manut = "D" then
+                       perform deletar-pizza
+                       perform ordenar
+                       perform diferenca-relativa
+                   end-if
                end-if
+           end-if
 
-               perform calculo-preco-cm2
-               perform ordenar
-               perform diferenca-relativa
+           .
+       manutencao-exit.
+           exit.
+      *----------------------------------------------------
 
-               display "deseja cadastrar mais uma pizza? ('S'/'N')"
-               accept menu
+      *----------------------------------------------------
+       deletar-pizza section.
+
+           perform varying ind from ind-manut by 1
+                       until ind not < qtd-pizzas
+               move relatorio(ind + 1) to relatorio(ind)
            end-perform
 
-           perform varying ind from 1 by 1 until ind > 20
-                                              or nome(ind) = space
-               display relatorio(ind)
+           move spaces to nome(qtd-pizzas)
+           move zero   to diametro(qtd-pizzas)
+           move zero   to preco(qtd-pizzas)
+           move zero   to preco_cm2(qtd-pizzas)
+           move zero   to diferenca_rel(qtd-pizzas)
+           move zero   to delta_preco_cm2_total(qtd-pizzas)
+           move zero   to taxa_entrega(qtd-pizzas)
+           move zero   to preco_total(qtd-pizzas)
+           move zero   to preco_cm2_total(qtd-pizzas)
+
+           subtract 1 from qtd-pizzas
+
+           .
+       deletar-pizza-exit.
+           exit.
+      *----------------------------------------------------
+
+      *----------------------------------------------------
+       carga-mestre section.
+
+           open input pizza-mst
+           move "nao" to fim-mestre
+
+           if fs-pizza-mst <> "00" then
+               display "Arquivo mestre nao encontrado, "
+                   "ignorando carga do dia anterior"
+               move "sim" to fim-mestre
+           end-if
+
+           perform until fim-mestre = "sim"
+               read pizza-mst
+                   at end
+                       move "sim" to fim-mestre
+                   not at end
+                       add 1 to qtd-pizzas
+                       if qtd-pizzas > tam-max-pizzas then
+                           display "Limite maximo de pizzas atingido"
+                           subtract 1 from qtd-pizzas
+                       else
+                           move mst-nome        to nome(qtd-pizzas)
+                           move mst-diametro    to diametro(qtd-pizzas)
+                           move mst-preco       to preco(qtd-pizzas)
+                           move mst-taxa-entrega
+                                    to taxa_entrega(qtd-pizzas)
+
+                           if diametro(qtd-pizzas) is numeric
+                                  and diametro(qtd-pizzas) > 0
+                                  and preco(qtd-pizzas) is numeric
+                                  and preco(qtd-pizzas) > 0
+                                  and taxa_entrega(qtd-pizzas)
+                                         is numeric
+                               move qtd-pizzas to ind
+                               perform calculo-preco-cm2
+                               perform calculo-custo-total
+                               perform ordenar
+                               perform diferenca-relativa
+                           else
+                               display "Registro do mestre invalido, "
+                                   "ignorado: " mst-nome
+                               move spaces to nome(qtd-pizzas)
+                               move zero   to diametro(qtd-pizzas)
+                               move zero   to preco(qtd-pizzas)
+                               move zero   to taxa_entrega(qtd-pizzas)
+                               subtract 1 from qtd-pizzas
+                           end-if
+                       end-if
+               end-read
            end-perform
 
+           close pizza-mst
+
            .
-       processamento-exit.
+       carga-mestre-exit.
+           exit.
+      *----------------------------------------------------
+
+      *----------------------------------------------------
+       carga-lote section.
+
+           open input pizza-ent
+           move "nao" to fim-lote
+
+           if fs-pizza-ent <> "00" then
+               display "Arquivo de lote nao encontrado, "
+                   "ignorando carga em lote"
+               move "sim" to fim-lote
+           end-if
+
+           perform until fim-lote = "sim"
+               read pizza-ent
+                   at end
+                       move "sim" to fim-lote
+                   not at end
+                       add 1 to qtd-pizzas
+                       if qtd-pizzas > tam-max-pizzas then
+                           display "Limite maximo de pizzas atingido"
+                           subtract 1 from qtd-pizzas
+                       else
+                           move ent-nome     to nome(qtd-pizzas)
+                           move ent-diametro to diametro(qtd-pizzas)
+                           move ent-preco    to preco(qtd-pizzas)
+                           move ent-taxa-entrega
+                                    to taxa_entrega(qtd-pizzas)
+
+                           if diametro(qtd-pizzas) is numeric
+                                  and diametro(qtd-pizzas) > 0
+                                  and preco(qtd-pizzas) is numeric
+                                  and preco(qtd-pizzas) > 0
+                                  and taxa_entrega(qtd-pizzas)
+                                         is numeric
+                               move qtd-pizzas to ind
+                               perform calculo-preco-cm2
+                               perform calculo-custo-total
+                               perform gravar-historico
+                               perform ordenar
+                               perform diferenca-relativa
+                           else
+                               display "Registro de lote invalido, "
+                                   "ignorado: " ent-nome
+                               move spaces to nome(qtd-pizzas)
+                               move zero   to diametro(qtd-pizzas)
+                               move zero   to preco(qtd-pizzas)
+                               move zero   to taxa_entrega(qtd-pizzas)
+                               subtract 1 from qtd-pizzas
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           close pizza-ent
+
+           .
+       carga-lote-exit.
            exit.
       *----------------------------------------------------
 
@@ -138,6 +566,19 @@
            exit.
       *----------------------------------------------------
 
+      *----------------------------------------------------
+       calculo-custo-total section.
+
+           compute preco_total(ind) = preco(ind) +
+                       (preco(ind) * taxa_entrega(ind) / 100)
+           compute preco_cm2_total(ind) = preco_total(ind)
+                                          / area-pizza
+
+           .
+       calculo-custo-total-exit.
+           exit.
+      *----------------------------------------------------
+
       *----------------------------------------------------
        ordenar section.
 
@@ -147,12 +588,13 @@
            move 1 to ind
            move 'n_trocou' to controle
 
-               perform until ind = 20
+               perform until ind = tam-max-pizzas
                           or nome(ind + 1) = space
-                   if preco_cm2(ind) > preco_cm2(ind + 1) then
-                       move preco_cm2(ind + 1) to auxilio
-                       move preco_cm2(ind) to preco_cm2(ind + 1)
-                       move auxilio to preco_cm2(ind)
+                   if preco_cm2_total(ind) > preco_cm2_total(ind + 1)
+                   then
+                       move relatorio(ind + 1) to aux-relatorio
+                       move relatorio(ind)     to relatorio(ind + 1)
+                       move aux-relatorio   to relatorio(ind)
                        move 'trocou' to controle
                    end-if
                    add 1 to ind
@@ -167,16 +609,18 @@
       *----------------------------------------------------
        diferenca-relativa section.
 
-           add 1 to ind
+           move 1 to ind
 
-           perform until ind = 20
+           perform until ind = tam-max-pizzas
                       or nome(ind + 1) = space
 
-               compute delta_preco_cm2(ind) = preco_cm2(ind + 1)
-                                       - preco_cm2(ind)
+               compute delta_preco_cm2_total(ind) =
+                           preco_cm2_total(ind + 1)
+                               - preco_cm2_total(ind)
 
-               compute diferenca_rel(ind + 1) = (delta_preco_cm2(ind)
-                                                 *100)/preco_cm2(ind)
+               compute diferenca_rel(ind + 1) =
+                           (delta_preco_cm2_total(ind) * 100)
+                               / preco_cm2_total(ind)
            add 1 to ind
            end-perform
            .
@@ -184,6 +628,104 @@
            exit.
       *----------------------------------------------------
 
+      *----------------------------------------------------
+       gravar-historico section.
+
+           open extend pizza-hst
+           if fs-pizza-hst = "35" then
+               open output pizza-hst
+           end-if
+
+           move data-execucao           to hst-data
+           move " - "                   to hst-sep1 hst-sep2 hst-sep3
+                                            hst-sep4
+           move nome(qtd-pizzas)        to hst-nome
+           move diametro(qtd-pizzas)    to hst-diametro
+           move preco(qtd-pizzas)       to hst-preco
+           move preco_cm2(qtd-pizzas)   to hst-preco-cm2
+           write reg-pizza-hst
+
+           close pizza-hst
+
+           .
+       gravar-historico-exit.
+           exit.
+      *----------------------------------------------------
+
+      *----------------------------------------------------
+       gravar-mestre section.
+
+           open output pizza-mst
+
+           perform varying ind from 1 by 1 until ind > qtd-pizzas
+               move " - "              to mst-sep1 mst-sep2 mst-sep3
+                                           mst-sep4 mst-sep5 mst-sep6
+                                           mst-sep7
+               move nome(ind)              to mst-nome
+               move diametro(ind)          to mst-diametro
+               move preco(ind)             to mst-preco
+               move preco_cm2(ind)         to mst-preco-cm2
+               move diferenca_rel(ind)     to mst-diferenca-rel
+               move taxa_entrega(ind)      to mst-taxa-entrega
+               move preco_total(ind)       to mst-preco-total
+               move preco_cm2_total(ind)   to mst-preco-cm2-total
+               write reg-pizza-mst
+           end-perform
+
+           close pizza-mst
+
+           .
+       gravar-mestre-exit.
+           exit.
+      *----------------------------------------------------
+
+      *----------------------------------------------------
+       imprimir-relatorio section.
+
+           open output pizza-rel
+
+           move spaces to reg-pizza-rel
+           move "RELATORIO DE PRECO POR CM2 - RANKING DE PIZZAS"
+                to reg-pizza-rel
+           write reg-pizza-rel
+
+           move qtd-pedido        to info-qtd-pedido
+           move info-pedido    to reg-pizza-rel
+           write reg-pizza-rel
+
+           move spaces to reg-pizza-rel
+           write reg-pizza-rel
+
+           move cab-rel to reg-pizza-rel
+           write reg-pizza-rel
+
+           move all "-" to reg-pizza-rel
+           write reg-pizza-rel
+
+           perform varying ind from 1 by 1 until ind > qtd-pizzas
+               compute valor-pedido = preco_total(ind) * qtd-pedido
+
+               move spaces            to linha-rel
+               move nome(ind)              to rel-nome
+               move diametro(ind)          to rel-diametro
+               move preco(ind)             to rel-preco
+               move preco_cm2(ind)         to rel-preco-cm2
+               move diferenca_rel(ind)     to rel-diferenca
+               move taxa_entrega(ind)      to rel-taxa
+               move preco_total(ind)       to rel-preco-total
+               move preco_cm2_total(ind)   to rel-total-cm2
+               move valor-pedido           to rel-pedido-total
+               move linha-rel      to reg-pizza-rel
+               write reg-pizza-rel
+           end-perform
+
+           close pizza-rel
+
+           .
+       imprimir-relatorio-exit.
+           exit.
+      *----------------------------------------------------
+
       *----------------------------------------------------
        finaliza section.
            Stop run
